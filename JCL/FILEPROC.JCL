@@ -0,0 +1,89 @@
+//FILEPROC JOB (ACCT),'DAILY TXN PROC',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* FILEPROC - DAILY TRANSACTION PROCESSING DRIVER               *
+//* STEP010  RUNS FILEPROC AGAINST TODAY'S INPUT EXTRACT AND      *
+//*          ROLLS A NEW GENERATION OF THE OUTPUT GDG.            *
+//* STEP020  RUNS RECONCILE AGAINST THE NEW GENERATION ONLY WHEN  *
+//*          STEP010 COMPLETED CLEANLY (RC 0).                    *
+//* STEP030  RUNS THE GL FEED EXTRACT ONLY WHEN RECONCILE ALSO    *
+//*          COMPLETED CLEANLY.                                   *
+//*--------------------------------------------------------------*
+//*
+//DEFGDG   EXEC PGM=IDCAMS,COND=(0,NE)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+    DEFINE GDG (NAME=PROD.FILEPROC.OUTPUT -
+                LIMIT(7) -
+                NOEMPTY -
+                SCRATCH)
+    IF LASTCC = 8 THEN -
+        SET MAXCC = 0
+/*
+//*
+//DEFCLST  EXEC PGM=IDCAMS,COND=(0,NE)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+    DEFINE CLUSTER (NAME=PROD.FILEPROC.ACCTIDX -
+                    INDEXED -
+                    KEYS(10 0) -
+                    RECORDSIZE(80 80) -
+                    RECORDS(10000 5000) -
+                    SHAREOPTIONS(2 3))
+    IF LASTCC = 8 THEN -
+        SET MAXCC = 0
+/*
+//*
+//CLEANUP  EXEC PGM=IDCAMS,COND=(0,NE)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+    DELETE PROD.FILEPROC.REJECTS
+    IF LASTCC = 8 THEN -
+        SET MAXCC = 0
+    DELETE PROD.FILEPROC.SUMMARY
+    IF LASTCC = 8 THEN -
+        SET MAXCC = 0
+    DELETE PROD.FILEPROC.GLFEED
+    IF LASTCC = 8 THEN -
+        SET MAXCC = 0
+/*
+//*
+//STEP010  EXEC PGM=FILEPROC
+//STEPLIB  DD   DSN=PROD.FILEPROC.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=PROD.FILEPROC.INPUT,DISP=SHR
+//OUTFILE  DD   DSN=PROD.FILEPROC.OUTPUT(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              DCB=(LRECL=91,RECFM=FB,BLKSIZE=0),
+//              SPACE=(CYL,(10,5),RLSE)
+//ACCTIDX  DD   DSN=PROD.FILEPROC.ACCTIDX,DISP=SHR
+//REJECTS  DD   DSN=PROD.FILEPROC.REJECTS,
+//              DISP=(NEW,CATLG,DELETE),
+//              DCB=(LRECL=108,RECFM=FB,BLKSIZE=0),
+//              SPACE=(CYL,(2,1),RLSE)
+//SUMMARY  DD   DSN=PROD.FILEPROC.SUMMARY,
+//              DISP=(NEW,CATLG,DELETE),
+//              DCB=(LRECL=80,RECFM=FB,BLKSIZE=0),
+//              SPACE=(CYL,(1,1),RLSE)
+//CHECKPT  DD   DSN=PROD.FILEPROC.CHECKPT,DISP=MOD
+//AUDITLOG DD   DSN=PROD.FILEPROC.AUDITLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=RECONCILE,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=PROD.FILEPROC.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=PROD.FILEPROC.INPUT,DISP=SHR
+//OUTFILE  DD   DSN=PROD.FILEPROC.OUTPUT(0),DISP=SHR
+//SUMMARY  DD   DSN=PROD.FILEPROC.SUMMARY,DISP=SHR
+//RECONRPT DD   DSN=PROD.FILEPROC.RECONRPT,
+//              DISP=(NEW,CATLG,DELETE),
+//              DCB=(LRECL=80,RECFM=FB,BLKSIZE=0),
+//              SPACE=(CYL,(1,1),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=GLEXTRACT,COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD   DSN=PROD.FILEPROC.LOADLIB,DISP=SHR
+//OUTFILE  DD   DSN=PROD.FILEPROC.OUTPUT(0),DISP=SHR
+//GLFEED   DD   DSN=PROD.FILEPROC.GLFEED,
+//              DISP=(NEW,CATLG,DELETE),
+//              DCB=(LRECL=60,RECFM=FB,BLKSIZE=0),
+//              SPACE=(CYL,(2,1),RLSE)
+//SYSOUT   DD   SYSOUT=*
