@@ -0,0 +1,24 @@
+    *> ACCTREC.CPY
+    *> Shared 80-byte transaction record layout used by FILEPROC and
+    *> the downstream RECONCILE, MAINT and GLEXTRACT programs, so that
+    *> every program that touches input.dat / output.dat agrees on
+    *> where each field lives.
+    *>
+    *> Layout (80 bytes):
+    *>   01-10  account number
+    *>   11     transaction code
+    *>   12-22  amount            (9(9)V99, unsigned display)
+    *>   23-30  transaction date  (YYYYMMDD)
+    *>   31-80  free-form description
+    05  FP-ACCOUNT-NUMBER         PIC X(10).
+    05  FP-TRANS-CODE             PIC X(01).
+        88  FP-TRANS-ADD          VALUE 'A'.
+        88  FP-TRANS-DEBIT        VALUE 'D'.
+        88  FP-TRANS-CREDIT       VALUE 'R'.
+        88  FP-TRANS-CORRECTION   VALUE 'C'.
+    05  FP-AMOUNT                 PIC 9(9)V99.
+    05  FP-TRANS-DATE.
+        10  FP-TRANS-YEAR         PIC 9(04).
+        10  FP-TRANS-MONTH        PIC 9(02).
+        10  FP-TRANS-DAY          PIC 9(02).
+    05  FP-DESCRIPTION            PIC X(50).
