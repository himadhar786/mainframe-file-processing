@@ -1,12 +1,51 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. FILEPROC.
+
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT INFILE ASSIGN TO 'input.dat'
+    *> ASSIGN names are ddnames, not literal paths, so the JCL driver
+    *> (JCL/FILEPROC.JCL) can bind each one to whatever dataset/
+    *> generation its DD statement names - including the GDG
+    *> generations OUTFILE and REJECTS roll forward. Running outside
+    *> JCL, the ddname doubles as the local file name, same as the
+    *> literals this used to be.
+    SELECT INFILE ASSIGN TO INFILE
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OUTFILE ASSIGN TO OUTFILE
         ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT OUTFILE ASSIGN TO 'output.dat'
+    SELECT SUMFILE ASSIGN TO SUMMARY
         ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT REJECTFILE ASSIGN TO REJECTS
+        ORGANIZATION IS LINE SEQUENTIAL.
+    *> Indexed master keyed by account number, so "what happened to
+    *> account X" is a direct lookup instead of a scan of output.dat.
+    *> Carried forward run to run (I-O, not truncated) so it also
+    *> serves as the prior-day master that correction transactions
+    *> (transaction code 'C') are matched against.
+    SELECT OUTIDX ASSIGN TO ACCTIDX
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS OI-ACCOUNT-NUMBER
+        FILE STATUS IS WS-OUTIDX-STATUS.
+    *> Checkpoint of the run's counters, rewritten in place after every
+    *> record so a rerun after an abend can reposition past what was
+    *> already processed instead of starting over at record 1 or
+    *> reprocessing a partial batch. One fixed record (relative record
+    *> 1), so the same record can be REWRITEn every time without
+    *> reopening the file - LINE SEQUENTIAL has no way to reposition
+    *> onto an already-read record for a second REWRITE.
+    SELECT CHECKFILE ASSIGN TO CHECKPT
+        ORGANIZATION IS RELATIVE
+        ACCESS MODE IS DYNAMIC
+        RELATIVE KEY IS WS-CHECK-RELKEY
+        FILE STATUS IS WS-CHECK-STATUS.
+    *> Persistent run history: one line appended per run (never
+    *> truncated), distinct from SUMMARY.RPT (rewritten each run) and
+    *> from the completion DISPLAY (not retained anywhere).
+    SELECT AUDITFILE ASSIGN TO AUDITLOG
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
@@ -14,30 +53,430 @@ FD INFILE.
 01 IN-RECORD PIC X(80).
 
 FD OUTFILE.
-01 OUT-RECORD PIC X(80).
+01 OUT-RECORD PIC X(91).
+
+FD SUMFILE.
+01 SUM-RECORD PIC X(80).
+
+*> Rejected records, with a reason code and reason text, so a bad
+*> line in input.dat gets parked here instead of silently flowing
+*> through to OUTFILE with "Processed: " stamped on it.
+FD REJECTFILE.
+01 REJECT-RECORD.
+    05 RJ-REASON-CODE     PIC 9(02).
+    05 FILLER             PIC X(01) VALUE SPACE.
+    05 RJ-REASON-TEXT     PIC X(24).
+    05 FILLER             PIC X(01) VALUE SPACE.
+    05 RJ-DETAIL          PIC X(80).
+
+FD OUTIDX.
+01 OI-ACCOUNT-RECORD.
+    COPY ACCTREC REPLACING LEADING ==FP-== BY ==OI-==.
+
+*> Carries every counter REPORT-PARA/WRITE-AUDIT-PARA report on, not
+*> just the record count, so a restart resumes the run's totals as
+*> well as its position in INFILE.
+FD CHECKFILE.
+01 CHECK-RECORD.
+    05 CK-RECORD-CNT      PIC 9(05).
+    05 CK-WRITE-CNT       PIC 9(05).
+    05 CK-REJECT-CNT      PIC 9(05).
+    05 CK-TRANS-TOTALS.
+        10 CK-CNT-ADD        PIC 9(05).
+        10 CK-CNT-DEBIT      PIC 9(05).
+        10 CK-CNT-CREDIT     PIC 9(05).
+        10 CK-CNT-CORRECTION PIC 9(05).
+        10 CK-CNT-OTHER      PIC 9(05).
+
+FD AUDITFILE.
+01 AUDIT-RECORD PIC X(80).
 
 WORKING-STORAGE SECTION.
+01 WS-OUTIDX-STATUS PIC X(02) VALUE '00'.
+01 WS-CHECK-STATUS PIC X(02) VALUE '00'.
+01 WS-CHECK-RELKEY PIC 9(05) VALUE 1.
+01 WS-AUDIT-STATUS PIC X(02) VALUE '00'.
+01 WS-RETURN-CODE PIC 9(02) VALUE 0.
+01 WS-AUDIT-DATE PIC 9(08) VALUE 0.
+01 WS-AUDIT-TIME PIC 9(08) VALUE 0.
+01 WS-AUDIT-LINE PIC X(80).
+01 WS-RESTART-CNT PIC 9(5) VALUE 0.
+*> Checkpointed every record (interval of 1) so a restart after an
+*> abend never reprocesses a record that already made it to OUTFILE -
+*> any wider interval leaves a window where records between the last
+*> checkpoint and the abend get written to OUTFILE/REJECTFILE a second
+*> time on restart (OPEN EXTEND appends rather than overwriting).
+01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 1.
+01 WS-CKPT-TEMP PIC 9(5) VALUE 0.
+01 WS-CKPT-REM PIC 9(5) VALUE 0.
 01 WS-EOF PIC X VALUE 'N'.
    88 END-OF-FILE VALUE 'Y'.
 01 WS-RECORD-CNT PIC 9(5) VALUE 0.
+01 WS-WRITE-CNT PIC 9(5) VALUE 0.
+01 WS-REJECT-CNT PIC 9(5) VALUE 0.
+
+*> Validation switch and reason code, set by VALIDATE-RECORD.
+01 WS-VALID-SW PIC X VALUE 'Y'.
+   88 RECORD-VALID   VALUE 'Y'.
+   88 RECORD-INVALID VALUE 'N'.
+01 WS-REJECT-REASON PIC 9(02) VALUE 0.
+
+*> Control-break counts by transaction code, tallied as the main
+*> read loop runs and written out by REPORT-PARA once INFILE hits
+*> end-of-file.
+01 WS-TRANS-TOTALS.
+    05 WS-CNT-ADD         PIC 9(5) VALUE 0.
+    05 WS-CNT-DEBIT       PIC 9(5) VALUE 0.
+    05 WS-CNT-CREDIT      PIC 9(5) VALUE 0.
+    05 WS-CNT-CORRECTION  PIC 9(5) VALUE 0.
+    05 WS-CNT-OTHER       PIC 9(5) VALUE 0.
+
+01 WS-SUM-LINE PIC X(80).
+
+*> Structured view of IN-RECORD, shared with the rest of the system
+*> via ACCTREC.CPY so every program agrees on field positions.
+01 WS-IN-RECORD-LAYOUT.
+    COPY ACCTREC.
 
 PROCEDURE DIVISION.
 MAIN-PARA.
+    PERFORM STARTUP-PARA
     OPEN INPUT INFILE
-    OPEN OUTPUT OUTFILE
+    PERFORM SKIP-RECORD-PARA WS-RESTART-CNT TIMES
+    IF WS-RESTART-CNT > 0
+        OPEN EXTEND OUTFILE
+        OPEN EXTEND REJECTFILE
+    ELSE
+        OPEN OUTPUT OUTFILE
+        OPEN OUTPUT REJECTFILE
+    END-IF
+    PERFORM OPEN-OUTIDX-PARA
+    PERFORM OPEN-CHECKPOINT-PARA
     PERFORM UNTIL END-OF-FILE
         READ INFILE INTO IN-RECORD
             AT END
                 SET END-OF-FILE TO TRUE
             NOT AT END
                 ADD 1 TO WS-RECORD-CNT
-                STRING 'Processed: ' DELIMITED BY SIZE,
-                       IN-RECORD DELIMITED BY SIZE
-                    INTO OUT-RECORD
-                WRITE OUT-RECORD
+                MOVE IN-RECORD TO WS-IN-RECORD-LAYOUT
+                PERFORM VALIDATE-RECORD
+                IF RECORD-VALID
+                    EVALUATE TRUE
+                        WHEN FP-TRANS-ADD
+                            ADD 1 TO WS-CNT-ADD
+                        WHEN FP-TRANS-DEBIT
+                            ADD 1 TO WS-CNT-DEBIT
+                        WHEN FP-TRANS-CREDIT
+                            ADD 1 TO WS-CNT-CREDIT
+                        WHEN FP-TRANS-CORRECTION
+                            ADD 1 TO WS-CNT-CORRECTION
+                        WHEN OTHER
+                            ADD 1 TO WS-CNT-OTHER
+                    END-EVALUATE
+                    STRING 'Processed: ' DELIMITED BY SIZE,
+                           IN-RECORD DELIMITED BY SIZE
+                        INTO OUT-RECORD
+                    WRITE OUT-RECORD
+                    ADD 1 TO WS-WRITE-CNT
+                    PERFORM WRITE-OUTIDX-PARA
+                ELSE
+                    PERFORM WRITE-REJECT-PARA
+                END-IF
+                DIVIDE WS-RECORD-CNT BY WS-CHECKPOINT-INTERVAL
+                    GIVING WS-CKPT-TEMP REMAINDER WS-CKPT-REM
+                IF WS-CKPT-REM = 0
+                    PERFORM WRITE-CHECKPOINT-PARA
+                END-IF
         END-READ
     END-PERFORM
     CLOSE INFILE
     CLOSE OUTFILE
+    CLOSE REJECTFILE
+    CLOSE OUTIDX
+    PERFORM CLEAR-CHECKPOINT-PARA
+    CLOSE CHECKFILE
+    PERFORM REPORT-PARA
+    PERFORM SET-RETURN-CODE-PARA
+    PERFORM WRITE-AUDIT-PARA
     DISPLAY 'Processing complete. Records processed: ' WS-RECORD-CNT
     STOP RUN.
+
+*> ---------------------------------------------------------------
+*> STARTUP-PARA
+*> Reads CHECKPOINT.DAT, if present, and restores every counter the
+*> prior run had reached as of its last checkpoint - not just the
+*> record count, but written/rejected and the per-code breakdown too
+*> - so REPORT-PARA and WRITE-AUDIT-PARA report the whole run's
+*> totals after a restart, not just the post-restart tail of it.
+*> ---------------------------------------------------------------
+STARTUP-PARA.
+    MOVE 0 TO WS-RESTART-CNT
+    OPEN INPUT CHECKFILE
+    IF WS-CHECK-STATUS = '00'
+        READ CHECKFILE INTO CHECK-RECORD
+            AT END
+                MOVE 0 TO WS-RESTART-CNT
+            NOT AT END
+                MOVE CK-RECORD-CNT TO WS-RESTART-CNT
+                MOVE CK-WRITE-CNT TO WS-WRITE-CNT
+                MOVE CK-REJECT-CNT TO WS-REJECT-CNT
+                MOVE CK-TRANS-TOTALS TO WS-TRANS-TOTALS
+        END-READ
+        CLOSE CHECKFILE
+    END-IF
+    MOVE WS-RESTART-CNT TO WS-RECORD-CNT.
+
+*> ---------------------------------------------------------------
+*> SKIP-RECORD-PARA
+*> Discards one already-processed record from INFILE on restart, so
+*> the main loop resumes right after the last checkpoint instead of
+*> reprocessing records that already made it to OUTFILE.
+*> ---------------------------------------------------------------
+SKIP-RECORD-PARA.
+    READ INFILE INTO IN-RECORD
+        AT END
+            SET END-OF-FILE TO TRUE
+    END-READ.
+
+*> ---------------------------------------------------------------
+*> OPEN-CHECKPOINT-PARA
+*> Opens CHECKFILE once for the whole run and leaves it open, so
+*> checkpointing every record (WS-CHECKPOINT-INTERVAL of 1) is a
+*> REWRITE of relative record 1 in place, not a fresh OPEN/WRITE/
+*> CLOSE per record. Create-if-missing idiom matching OUTIDX/
+*> AUDITFILE; relative record 1 always exists once created, so
+*> WRITE-CHECKPOINT-PARA/CLEAR-CHECKPOINT-PARA can REWRITE it as
+*> many times as they like for the rest of the run.
+*> ---------------------------------------------------------------
+OPEN-CHECKPOINT-PARA.
+    MOVE 1 TO WS-CHECK-RELKEY
+    OPEN I-O CHECKFILE
+    IF WS-CHECK-STATUS NOT = '00'
+        OPEN OUTPUT CHECKFILE
+        MOVE ZEROS TO CHECK-RECORD
+        WRITE CHECK-RECORD
+        CLOSE CHECKFILE
+        OPEN I-O CHECKFILE
+    ELSE
+        READ CHECKFILE INTO CHECK-RECORD
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> WRITE-CHECKPOINT-PARA
+*> Persists every run counter to CHECKPOINT.DAT every
+*> WS-CHECKPOINT-INTERVAL records, so a restart has the full set of
+*> totals to resume from, not just the record count. CHECKFILE stays
+*> open for the run (OPEN-CHECKPOINT-PARA); this just REWRITEs the
+*> one record in place.
+*> ---------------------------------------------------------------
+WRITE-CHECKPOINT-PARA.
+    MOVE WS-RECORD-CNT TO CK-RECORD-CNT
+    MOVE WS-WRITE-CNT TO CK-WRITE-CNT
+    MOVE WS-REJECT-CNT TO CK-REJECT-CNT
+    MOVE WS-TRANS-TOTALS TO CK-TRANS-TOTALS
+    REWRITE CHECK-RECORD.
+
+*> ---------------------------------------------------------------
+*> CLEAR-CHECKPOINT-PARA
+*> Resets CHECKPOINT.DAT to zero once the run has reached end-of-file
+*> cleanly, so the next run starts fresh rather than restarting.
+*> CHECKFILE is still open at this point; CLOSE follows in MAIN-PARA.
+*> ---------------------------------------------------------------
+CLEAR-CHECKPOINT-PARA.
+    MOVE ZEROS TO CHECK-RECORD
+    REWRITE CHECK-RECORD.
+
+*> ---------------------------------------------------------------
+*> VALIDATE-RECORD
+*> Field-level edits on the current input record: blank account
+*> number, non-numeric amount, bad transaction date. Sets WS-VALID-SW
+*> and WS-REJECT-REASON for WRITE-REJECT-PARA to act on.
+*> ---------------------------------------------------------------
+VALIDATE-RECORD.
+    SET RECORD-VALID TO TRUE
+    MOVE 0 TO WS-REJECT-REASON
+    IF FP-ACCOUNT-NUMBER = SPACES
+        SET RECORD-INVALID TO TRUE
+        MOVE 01 TO WS-REJECT-REASON
+    END-IF
+    IF RECORD-VALID AND FP-AMOUNT NOT NUMERIC
+        SET RECORD-INVALID TO TRUE
+        MOVE 02 TO WS-REJECT-REASON
+    END-IF
+    IF RECORD-VALID
+        IF FP-TRANS-YEAR NOT NUMERIC
+           OR FP-TRANS-MONTH NOT NUMERIC
+           OR FP-TRANS-DAY NOT NUMERIC
+           OR FP-TRANS-MONTH < 1 OR FP-TRANS-MONTH > 12
+           OR FP-TRANS-DAY < 1 OR FP-TRANS-DAY > 31
+            SET RECORD-INVALID TO TRUE
+            MOVE 03 TO WS-REJECT-REASON
+        END-IF
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> WRITE-REJECT-PARA
+*> Writes the current record to REJECTFILE with its reason code and
+*> text instead of letting it flow on to OUTFILE.
+*> ---------------------------------------------------------------
+WRITE-REJECT-PARA.
+    MOVE SPACES TO REJECT-RECORD
+    MOVE WS-REJECT-REASON TO RJ-REASON-CODE
+    EVALUATE WS-REJECT-REASON
+        WHEN 01
+            MOVE 'BLANK ACCOUNT NUMBER' TO RJ-REASON-TEXT
+        WHEN 02
+            MOVE 'NON-NUMERIC AMOUNT' TO RJ-REASON-TEXT
+        WHEN 03
+            MOVE 'INVALID TRANSACTION DATE' TO RJ-REASON-TEXT
+        WHEN OTHER
+            MOVE 'UNKNOWN REJECT REASON' TO RJ-REASON-TEXT
+    END-EVALUATE
+    MOVE IN-RECORD TO RJ-DETAIL
+    WRITE REJECT-RECORD
+    ADD 1 TO WS-REJECT-CNT.
+
+*> ---------------------------------------------------------------
+*> OPEN-OUTIDX-PARA
+*> OUTIDX is a persistent keyed master, not a file this run starts
+*> fresh. Open it I-O; if it doesn't exist yet (first run), create
+*> it empty and then reopen I-O.
+*> ---------------------------------------------------------------
+OPEN-OUTIDX-PARA.
+    OPEN I-O OUTIDX
+    IF WS-OUTIDX-STATUS NOT = '00'
+        OPEN OUTPUT OUTIDX
+        CLOSE OUTIDX
+        OPEN I-O OUTIDX
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> WRITE-OUTIDX-PARA
+*> Posts the current validated record to the account-number-keyed
+*> master. A duplicate key (another transaction already on file for
+*> this account today, or a correction transaction code 'C' matching
+*> a prior day's record) replaces the existing record rather than
+*> failing, so the master always holds the latest activity per key.
+*> ---------------------------------------------------------------
+WRITE-OUTIDX-PARA.
+    MOVE WS-IN-RECORD-LAYOUT TO OI-ACCOUNT-RECORD
+    WRITE OI-ACCOUNT-RECORD
+        INVALID KEY
+            REWRITE OI-ACCOUNT-RECORD
+    END-WRITE.
+
+*> ---------------------------------------------------------------
+*> REPORT-PARA
+*> Writes the control-break summary section to SUMMARY.RPT once the
+*> main read loop has hit end-of-file: totals read/written and a
+*> breakdown by transaction code, so a run's results don't have to
+*> be hand-tallied from the raw output file.
+*> ---------------------------------------------------------------
+REPORT-PARA.
+    OPEN OUTPUT SUMFILE
+    MOVE 'FILEPROC RUN SUMMARY' TO WS-SUM-LINE
+    WRITE SUM-RECORD FROM WS-SUM-LINE
+    MOVE SPACES TO WS-SUM-LINE
+    WRITE SUM-RECORD FROM WS-SUM-LINE
+    MOVE SPACES TO WS-SUM-LINE
+    STRING 'Total records read    : ' DELIMITED BY SIZE,
+           WS-RECORD-CNT DELIMITED BY SIZE
+        INTO WS-SUM-LINE
+    WRITE SUM-RECORD FROM WS-SUM-LINE
+    MOVE SPACES TO WS-SUM-LINE
+    STRING 'Total records written : ' DELIMITED BY SIZE,
+           WS-WRITE-CNT DELIMITED BY SIZE
+        INTO WS-SUM-LINE
+    WRITE SUM-RECORD FROM WS-SUM-LINE
+    MOVE SPACES TO WS-SUM-LINE
+    STRING 'Total records rejected: ' DELIMITED BY SIZE,
+           WS-REJECT-CNT DELIMITED BY SIZE
+        INTO WS-SUM-LINE
+    WRITE SUM-RECORD FROM WS-SUM-LINE
+    MOVE SPACES TO WS-SUM-LINE
+    WRITE SUM-RECORD FROM WS-SUM-LINE
+    MOVE 'Counts by transaction code:' TO WS-SUM-LINE
+    WRITE SUM-RECORD FROM WS-SUM-LINE
+    MOVE SPACES TO WS-SUM-LINE
+    STRING '  A (Add)        : ' DELIMITED BY SIZE,
+           WS-CNT-ADD DELIMITED BY SIZE
+        INTO WS-SUM-LINE
+    WRITE SUM-RECORD FROM WS-SUM-LINE
+    MOVE SPACES TO WS-SUM-LINE
+    STRING '  D (Debit)      : ' DELIMITED BY SIZE,
+           WS-CNT-DEBIT DELIMITED BY SIZE
+        INTO WS-SUM-LINE
+    WRITE SUM-RECORD FROM WS-SUM-LINE
+    MOVE SPACES TO WS-SUM-LINE
+    STRING '  R (Credit)     : ' DELIMITED BY SIZE,
+           WS-CNT-CREDIT DELIMITED BY SIZE
+        INTO WS-SUM-LINE
+    WRITE SUM-RECORD FROM WS-SUM-LINE
+    MOVE SPACES TO WS-SUM-LINE
+    STRING '  C (Correction) : ' DELIMITED BY SIZE,
+           WS-CNT-CORRECTION DELIMITED BY SIZE
+        INTO WS-SUM-LINE
+    WRITE SUM-RECORD FROM WS-SUM-LINE
+    MOVE SPACES TO WS-SUM-LINE
+    STRING '  Other          : ' DELIMITED BY SIZE,
+           WS-CNT-OTHER DELIMITED BY SIZE
+        INTO WS-SUM-LINE
+    WRITE SUM-RECORD FROM WS-SUM-LINE
+    CLOSE SUMFILE.
+
+*> ---------------------------------------------------------------
+*> SET-RETURN-CODE-PARA
+*> Derives the audit trail's RC field from the file statuses already
+*> tracked for OUTIDX/CHECKFILE/AUDITFILE. Each of those has its own
+*> create-if-missing fallback, so a non-'00' status surviving to here
+*> means the fallback itself failed - a genuine problem, not just a
+*> first-run condition already handled.
+*> ---------------------------------------------------------------
+SET-RETURN-CODE-PARA.
+    MOVE 0 TO WS-RETURN-CODE
+    IF WS-OUTIDX-STATUS NOT = '00' OR WS-CHECK-STATUS NOT = '00'
+        MOVE 12 TO WS-RETURN-CODE
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> OPEN-AUDITFILE-PARA
+*> AUDITLOG.DAT is appended to run after run, never truncated. Open
+*> EXTEND; if it doesn't exist yet (first run), create it empty and
+*> then reopen EXTEND, same create-if-missing idiom as OUTIDX.
+*> ---------------------------------------------------------------
+OPEN-AUDITFILE-PARA.
+    OPEN EXTEND AUDITFILE
+    IF WS-AUDIT-STATUS NOT = '00'
+        OPEN OUTPUT AUDITFILE
+        CLOSE AUDITFILE
+        OPEN EXTEND AUDITFILE
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> WRITE-AUDIT-PARA
+*> Appends one audit line for this run to AUDITLOG.DAT: run
+*> timestamp, the input dataset, and the read/written/rejected
+*> counts and return code, so a run's history survives independent
+*> of SUMMARY.RPT (overwritten next run) and the completion DISPLAY
+*> (lost once the job's SYSOUT scrolls away).
+*> ---------------------------------------------------------------
+WRITE-AUDIT-PARA.
+    ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-AUDIT-TIME FROM TIME
+    PERFORM OPEN-AUDITFILE-PARA
+    MOVE SPACES TO WS-AUDIT-LINE
+    STRING WS-AUDIT-DATE DELIMITED BY SIZE,
+           '-' DELIMITED BY SIZE,
+           WS-AUDIT-TIME DELIMITED BY SIZE,
+           ' FILE=INFILE' DELIMITED BY SIZE,
+           ' READ=' DELIMITED BY SIZE,
+           WS-RECORD-CNT DELIMITED BY SIZE,
+           ' WRITTEN=' DELIMITED BY SIZE,
+           WS-WRITE-CNT DELIMITED BY SIZE,
+           ' REJECTED=' DELIMITED BY SIZE,
+           WS-REJECT-CNT DELIMITED BY SIZE,
+           ' RC=' DELIMITED BY SIZE,
+           WS-RETURN-CODE DELIMITED BY SIZE
+        INTO WS-AUDIT-LINE
+    WRITE AUDIT-RECORD FROM WS-AUDIT-LINE
+    CLOSE AUDITFILE.
