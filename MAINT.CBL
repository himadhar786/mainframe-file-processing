@@ -0,0 +1,223 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MAINT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    *> Correction transactions (transaction code 'C'), same 80-byte
+    *> layout as FILEPROC's input, submitted separately from the
+    *> day's regular input.dat.
+    SELECT CORRFILE ASSIGN TO 'CORRECT.DAT'
+        ORGANIZATION IS LINE SEQUENTIAL.
+    *> The same account-number-keyed master FILEPROC maintains, so a
+    *> correction updates the record in place instead of a second,
+    *> duplicate line being appended somewhere. Ddname, not a literal,
+    *> matching FILEPROC's ASSIGN for OUTIDX - this has to resolve to
+    *> the exact same physical master FILEPROC writes, or a correction
+    *> run will never find what it's looking for.
+    SELECT OUTIDX ASSIGN TO ACCTIDX
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS OI-ACCOUNT-NUMBER
+        FILE STATUS IS WS-OUTIDX-STATUS.
+    SELECT MAINTRPT ASSIGN TO 'MAINT.RPT'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD CORRFILE.
+01 CORR-RECORD PIC X(80).
+
+FD OUTIDX.
+01 OI-ACCOUNT-RECORD.
+    COPY ACCTREC REPLACING LEADING ==FP-== BY ==OI-==.
+
+FD MAINTRPT.
+01 MAINT-RECORD PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-EOF PIC X VALUE 'N'.
+   88 END-OF-FILE VALUE 'Y'.
+01 WS-OUTIDX-STATUS PIC X(02) VALUE '00'.
+
+01 WS-READ-CNT      PIC 9(5) VALUE 0.
+01 WS-APPLIED-CNT   PIC 9(5) VALUE 0.
+01 WS-UNMATCHED-CNT PIC 9(5) VALUE 0.
+01 WS-SKIPPED-CNT   PIC 9(5) VALUE 0.
+01 WS-INVALID-CNT   PIC 9(5) VALUE 0.
+
+01 WS-VALID-SW PIC X VALUE 'Y'.
+   88 RECORD-VALID   VALUE 'Y'.
+   88 RECORD-INVALID VALUE 'N'.
+
+01 WS-MAINT-LINE PIC X(80).
+
+*> Structured view of the correction record being applied.
+01 WS-CORR-LAYOUT.
+    COPY ACCTREC.
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    OPEN INPUT CORRFILE
+    PERFORM OPEN-OUTIDX-PARA
+    OPEN OUTPUT MAINTRPT
+    PERFORM UNTIL END-OF-FILE
+        READ CORRFILE INTO CORR-RECORD
+            AT END
+                SET END-OF-FILE TO TRUE
+            NOT AT END
+                ADD 1 TO WS-READ-CNT
+                MOVE CORR-RECORD TO WS-CORR-LAYOUT
+                IF FP-TRANS-CORRECTION
+                    PERFORM VALIDATE-CORRECTION-PARA
+                    IF RECORD-VALID
+                        PERFORM APPLY-CORRECTION-PARA
+                    ELSE
+                        ADD 1 TO WS-INVALID-CNT
+                        PERFORM LOG-INVALID-PARA
+                    END-IF
+                ELSE
+                    ADD 1 TO WS-SKIPPED-CNT
+                    PERFORM LOG-SKIPPED-PARA
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE CORRFILE
+    CLOSE OUTIDX
+    PERFORM MAINT-REPORT-PARA
+    CLOSE MAINTRPT
+    DISPLAY 'Maintenance run complete. Corrections applied: '
+        WS-APPLIED-CNT
+    STOP RUN.
+
+*> ---------------------------------------------------------------
+*> OPEN-OUTIDX-PARA
+*> Same create-if-missing logic FILEPROC uses for this file, so a
+*> MAINT run against a brand-new system doesn't abend on a missing
+*> master.
+*> ---------------------------------------------------------------
+OPEN-OUTIDX-PARA.
+    OPEN I-O OUTIDX
+    IF WS-OUTIDX-STATUS NOT = '00'
+        OPEN OUTPUT OUTIDX
+        CLOSE OUTIDX
+        OPEN I-O OUTIDX
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> VALIDATE-CORRECTION-PARA
+*> Same edit checks FILEPROC's VALIDATE-RECORD applies to input.dat -
+*> blank account number, non-numeric amount, invalid transaction date
+*> - run here too, since a correction REWRITEs straight onto ACCTIDX
+*> with no further check. A correction that fails these is logged as
+*> invalid rather than corrupting the master.
+*> ---------------------------------------------------------------
+VALIDATE-CORRECTION-PARA.
+    SET RECORD-VALID TO TRUE
+    IF FP-ACCOUNT-NUMBER = SPACES
+        SET RECORD-INVALID TO TRUE
+    END-IF
+    IF RECORD-VALID AND FP-AMOUNT NOT NUMERIC
+        SET RECORD-INVALID TO TRUE
+    END-IF
+    IF RECORD-VALID
+        IF FP-TRANS-YEAR NOT NUMERIC
+           OR FP-TRANS-MONTH NOT NUMERIC
+           OR FP-TRANS-DAY NOT NUMERIC
+           OR FP-TRANS-MONTH < 1 OR FP-TRANS-MONTH > 12
+           OR FP-TRANS-DAY < 1 OR FP-TRANS-DAY > 31
+            SET RECORD-INVALID TO TRUE
+        END-IF
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> APPLY-CORRECTION-PARA
+*> Looks up the account the correction is for. If it's on file, the
+*> correction's amount, date and description replace the existing
+*> record (corrected in place); if not, the correction is logged as
+*> unmatched rather than being appended as a new, unrelated record.
+*> ---------------------------------------------------------------
+APPLY-CORRECTION-PARA.
+    MOVE FP-ACCOUNT-NUMBER TO OI-ACCOUNT-NUMBER
+    READ OUTIDX
+        INVALID KEY
+            ADD 1 TO WS-UNMATCHED-CNT
+            PERFORM LOG-UNMATCHED-PARA
+        NOT INVALID KEY
+            MOVE FP-AMOUNT TO OI-AMOUNT
+            MOVE FP-TRANS-DATE TO OI-TRANS-DATE
+            MOVE FP-DESCRIPTION TO OI-DESCRIPTION
+            MOVE FP-TRANS-CODE TO OI-TRANS-CODE
+            REWRITE OI-ACCOUNT-RECORD
+            ADD 1 TO WS-APPLIED-CNT
+            PERFORM LOG-APPLIED-PARA
+    END-READ.
+
+*> ---------------------------------------------------------------
+*> LOG-APPLIED-PARA / LOG-UNMATCHED-PARA / LOG-SKIPPED-PARA
+*> One line per correction transaction to MAINT.RPT, so a correction
+*> that's applied (or isn't) is on record rather than just in a
+*> return code.
+*> ---------------------------------------------------------------
+LOG-APPLIED-PARA.
+    MOVE SPACES TO WS-MAINT-LINE
+    STRING 'APPLIED   ' DELIMITED BY SIZE,
+           FP-ACCOUNT-NUMBER DELIMITED BY SIZE
+        INTO WS-MAINT-LINE
+    WRITE MAINT-RECORD FROM WS-MAINT-LINE.
+
+LOG-UNMATCHED-PARA.
+    MOVE SPACES TO WS-MAINT-LINE
+    STRING 'UNMATCHED ' DELIMITED BY SIZE,
+           FP-ACCOUNT-NUMBER DELIMITED BY SIZE
+        INTO WS-MAINT-LINE
+    WRITE MAINT-RECORD FROM WS-MAINT-LINE.
+
+LOG-SKIPPED-PARA.
+    MOVE SPACES TO WS-MAINT-LINE
+    STRING 'SKIPPED   ' DELIMITED BY SIZE,
+           FP-ACCOUNT-NUMBER DELIMITED BY SIZE,
+           ' (not a correction)' DELIMITED BY SIZE
+        INTO WS-MAINT-LINE
+    WRITE MAINT-RECORD FROM WS-MAINT-LINE.
+
+LOG-INVALID-PARA.
+    MOVE SPACES TO WS-MAINT-LINE
+    STRING 'INVALID   ' DELIMITED BY SIZE,
+           FP-ACCOUNT-NUMBER DELIMITED BY SIZE,
+           ' (failed field edits)' DELIMITED BY SIZE
+        INTO WS-MAINT-LINE
+    WRITE MAINT-RECORD FROM WS-MAINT-LINE.
+
+*> ---------------------------------------------------------------
+*> MAINT-REPORT-PARA
+*> Trailer totals for the run.
+*> ---------------------------------------------------------------
+MAINT-REPORT-PARA.
+    MOVE SPACES TO WS-MAINT-LINE
+    WRITE MAINT-RECORD FROM WS-MAINT-LINE
+    MOVE SPACES TO WS-MAINT-LINE
+    STRING 'Transactions read     : ' DELIMITED BY SIZE,
+           WS-READ-CNT DELIMITED BY SIZE
+        INTO WS-MAINT-LINE
+    WRITE MAINT-RECORD FROM WS-MAINT-LINE
+    MOVE SPACES TO WS-MAINT-LINE
+    STRING 'Corrections applied   : ' DELIMITED BY SIZE,
+           WS-APPLIED-CNT DELIMITED BY SIZE
+        INTO WS-MAINT-LINE
+    WRITE MAINT-RECORD FROM WS-MAINT-LINE
+    MOVE SPACES TO WS-MAINT-LINE
+    STRING 'Corrections unmatched : ' DELIMITED BY SIZE,
+           WS-UNMATCHED-CNT DELIMITED BY SIZE
+        INTO WS-MAINT-LINE
+    WRITE MAINT-RECORD FROM WS-MAINT-LINE
+    MOVE SPACES TO WS-MAINT-LINE
+    STRING 'Transactions skipped  : ' DELIMITED BY SIZE,
+           WS-SKIPPED-CNT DELIMITED BY SIZE
+        INTO WS-MAINT-LINE
+    WRITE MAINT-RECORD FROM WS-MAINT-LINE
+    MOVE SPACES TO WS-MAINT-LINE
+    STRING 'Corrections invalid   : ' DELIMITED BY SIZE,
+           WS-INVALID-CNT DELIMITED BY SIZE
+        INTO WS-MAINT-LINE
+    WRITE MAINT-RECORD FROM WS-MAINT-LINE.
