@@ -0,0 +1,90 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GLEXTRACT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    *> OUTFILE, not OUTIDX: OUTIDX is a current-state master keyed by
+    *> account number, so when an account has more than one transaction
+    *> in a run, only its last one survives on OUTIDX - a duplicate key
+    *> there replaces rather than adds. OUTFILE carries every
+    *> transaction FILEPROC let through, one line per record, so it's
+    *> the lossless source the GL feed needs.
+    SELECT OUTFILE ASSIGN TO OUTFILE
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT GLFEED ASSIGN TO GLFEED
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD OUTFILE.
+01 OUT-RECORD PIC X(91).
+
+*> Fixed-width layout the GL feed expects, 60 bytes:
+*>   01-10  account number
+*>   11-13  GL code (mapped from our transaction code)
+*>   14-24  amount   (9(9)V99, unsigned display)
+*>   25-32  transaction date (YYYYMMDD)
+*>   33-60  description (truncated to 28 bytes)
+FD GLFEED.
+01 GL-RECORD.
+    05 GL-ACCOUNT-NUMBER PIC X(10).
+    05 GL-CODE            PIC X(03).
+    05 GL-AMOUNT           PIC 9(9)V99.
+    05 GL-TRANS-DATE      PIC X(08).
+    05 GL-DESCRIPTION     PIC X(28).
+
+WORKING-STORAGE SECTION.
+01 WS-EOF PIC X VALUE 'N'.
+   88 END-OF-FILE VALUE 'Y'.
+01 WS-EXTRACT-CNT PIC 9(5) VALUE 0.
+
+*> OUT-RECORD with the "Processed: " prefix stripped, structured via
+*> the same shared copybook every other program uses.
+01 WS-STRIPPED-RECORD PIC X(80).
+01 WS-OUT-LAYOUT.
+    COPY ACCTREC.
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    OPEN INPUT OUTFILE
+    OPEN OUTPUT GLFEED
+    PERFORM UNTIL END-OF-FILE
+        READ OUTFILE INTO OUT-RECORD
+            AT END
+                SET END-OF-FILE TO TRUE
+            NOT AT END
+                MOVE OUT-RECORD(12:80) TO WS-STRIPPED-RECORD
+                MOVE WS-STRIPPED-RECORD TO WS-OUT-LAYOUT
+                PERFORM EXTRACT-RECORD-PARA
+        END-READ
+    END-PERFORM
+    CLOSE OUTFILE
+    CLOSE GLFEED
+    DISPLAY 'GL extract complete. Records written: ' WS-EXTRACT-CNT
+    STOP RUN.
+
+*> ---------------------------------------------------------------
+*> EXTRACT-RECORD-PARA
+*> Reformats the current OUTFILE transaction into the GL feed
+*> layout, mapping our transaction code onto the GL's own code.
+*> ---------------------------------------------------------------
+EXTRACT-RECORD-PARA.
+    MOVE FP-ACCOUNT-NUMBER TO GL-ACCOUNT-NUMBER
+    EVALUATE TRUE
+        WHEN FP-TRANS-ADD
+            MOVE '100' TO GL-CODE
+        WHEN FP-TRANS-DEBIT
+            MOVE '200' TO GL-CODE
+        WHEN FP-TRANS-CREDIT
+            MOVE '300' TO GL-CODE
+        WHEN FP-TRANS-CORRECTION
+            MOVE '400' TO GL-CODE
+        WHEN OTHER
+            MOVE '999' TO GL-CODE
+    END-EVALUATE
+    MOVE FP-AMOUNT TO GL-AMOUNT
+    MOVE FP-TRANS-DATE TO GL-TRANS-DATE
+    MOVE FP-DESCRIPTION(1:28) TO GL-DESCRIPTION
+    WRITE GL-RECORD
+    ADD 1 TO WS-EXTRACT-CNT.
