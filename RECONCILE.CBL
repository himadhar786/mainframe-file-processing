@@ -0,0 +1,253 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RECONCILE.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    *> ASSIGN names are ddnames, same convention as FILEPROC, so the
+    *> JCL driver can point this at the exact GDG generations
+    *> FILEPROC just produced.
+    SELECT INFILE ASSIGN TO INFILE
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OUTFILE ASSIGN TO OUTFILE
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT SUMFILE ASSIGN TO SUMMARY
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SUMFILE-STATUS.
+    SELECT RECONFILE ASSIGN TO RECONRPT
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD INFILE.
+01 IN-RECORD PIC X(80).
+
+FD OUTFILE.
+01 OUT-RECORD PIC X(91).
+
+*> FILEPROC's own run summary - the only persisted record of the
+*> WS-RECORD-CNT it counted at write time, since CHECKPOINT.DAT is
+*> reset to zero once a run completes cleanly.
+FD SUMFILE.
+01 SUM-RECORD.
+    05 FILLER           PIC X(24).
+    05 SUM-RECORDED-CNT PIC 9(05).
+    05 FILLER           PIC X(51).
+
+FD RECONFILE.
+01 RECON-RECORD PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-SUMFILE-STATUS PIC X(02) VALUE '00'.
+01 WS-SUMFILE-SHORT-SW PIC X VALUE 'N'.
+   88 SUMFILE-TOO-SHORT VALUE 'Y'.
+
+01 WS-IN-EOF PIC X VALUE 'N'.
+   88 IN-AT-EOF VALUE 'Y'.
+01 WS-OUT-EOF PIC X VALUE 'N'.
+   88 OUT-AT-EOF VALUE 'Y'.
+
+01 WS-INPUT-CNT    PIC 9(5) VALUE 0.
+01 WS-VALID-CNT    PIC 9(5) VALUE 0.
+01 WS-OUTPUT-CNT   PIC 9(5) VALUE 0.
+01 WS-DRIFT-CNT    PIC 9(5) VALUE 0.
+01 WS-RECORDED-CNT PIC 9(5) VALUE 0.
+
+01 WS-VALID-SW PIC X VALUE 'Y'.
+   88 RECORD-VALID   VALUE 'Y'.
+   88 RECORD-INVALID VALUE 'N'.
+
+01 WS-STRIPPED-RECORD PIC X(80).
+01 WS-RECON-LINE PIC X(80).
+
+*> Structured view of IN-RECORD, shared with FILEPROC via ACCTREC.CPY.
+01 WS-IN-RECORD-LAYOUT.
+    COPY ACCTREC.
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    PERFORM READ-SUMMARY-PARA
+    OPEN INPUT INFILE
+    OPEN INPUT OUTFILE
+    OPEN OUTPUT RECONFILE
+    PERFORM READ-OUT-PARA
+    PERFORM UNTIL IN-AT-EOF
+        READ INFILE INTO IN-RECORD
+            AT END
+                SET IN-AT-EOF TO TRUE
+            NOT AT END
+                ADD 1 TO WS-INPUT-CNT
+                MOVE IN-RECORD TO WS-IN-RECORD-LAYOUT
+                PERFORM VALIDATE-RECORD
+                IF RECORD-VALID
+                    ADD 1 TO WS-VALID-CNT
+                    PERFORM COMPARE-RECORD-PARA
+                    PERFORM READ-OUT-PARA
+                END-IF
+        END-READ
+    END-PERFORM
+    PERFORM UNTIL OUT-AT-EOF
+        ADD 1 TO WS-DRIFT-CNT
+        PERFORM READ-OUT-PARA
+    END-PERFORM
+    CLOSE INFILE
+    CLOSE OUTFILE
+    PERFORM RECON-REPORT-PARA
+    CLOSE RECONFILE
+    DISPLAY 'Reconciliation complete. Drift count: ' WS-DRIFT-CNT
+    STOP RUN.
+
+*> ---------------------------------------------------------------
+*> READ-SUMMARY-PARA
+*> Pulls the "Total records read" figure out of FILEPROC's own
+*> SUMMARY.RPT, so this program has an independent number to check
+*> the actual output file against rather than trusting output.dat
+*> to speak for itself. SUMMARY.RPT may not exist yet (RECONCILE run
+*> before FILEPROC's first run) or may be shorter than expected; both
+*> leave WS-RECORDED-CNT at zero and SUMFILE-TOO-SHORT set, rather
+*> than faulting, so RECON-REPORT-PARA can flag it as a finding
+*> instead of the run abending.
+*> ---------------------------------------------------------------
+READ-SUMMARY-PARA.
+    MOVE 0 TO WS-RECORDED-CNT
+    MOVE 'N' TO WS-SUMFILE-SHORT-SW
+    OPEN INPUT SUMFILE
+    IF WS-SUMFILE-STATUS NOT = '00'
+        SET SUMFILE-TOO-SHORT TO TRUE
+    ELSE
+        READ SUMFILE INTO SUM-RECORD
+            AT END SET SUMFILE-TOO-SHORT TO TRUE
+        END-READ
+        IF NOT SUMFILE-TOO-SHORT
+            READ SUMFILE INTO SUM-RECORD
+                AT END SET SUMFILE-TOO-SHORT TO TRUE
+            END-READ
+        END-IF
+        IF NOT SUMFILE-TOO-SHORT
+            READ SUMFILE INTO SUM-RECORD
+                AT END SET SUMFILE-TOO-SHORT TO TRUE
+                NOT AT END MOVE SUM-RECORDED-CNT TO WS-RECORDED-CNT
+            END-READ
+        END-IF
+        CLOSE SUMFILE
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> READ-OUT-PARA
+*> Reads the next OUTFILE record, strips the "Processed: " prefix
+*> FILEPROC stamps on, and leaves the stripped result in
+*> WS-STRIPPED-RECORD for COMPARE-RECORD-PARA.
+*> ---------------------------------------------------------------
+READ-OUT-PARA.
+    READ OUTFILE INTO OUT-RECORD
+        AT END
+            SET OUT-AT-EOF TO TRUE
+        NOT AT END
+            ADD 1 TO WS-OUTPUT-CNT
+            MOVE OUT-RECORD(12:80) TO WS-STRIPPED-RECORD
+    END-READ.
+
+*> ---------------------------------------------------------------
+*> COMPARE-RECORD-PARA
+*> Compares the current (valid) input record, byte for byte,
+*> against the stripped output record FILEPROC wrote for it.
+*> ---------------------------------------------------------------
+COMPARE-RECORD-PARA.
+    IF OUT-AT-EOF
+        ADD 1 TO WS-DRIFT-CNT
+    ELSE
+        IF IN-RECORD NOT = WS-STRIPPED-RECORD
+            ADD 1 TO WS-DRIFT-CNT
+        END-IF
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> VALIDATE-RECORD
+*> Re-applies FILEPROC's own edit rules to INFILE independently, so
+*> this program knows which input records FILEPROC should have
+*> passed through to OUTFILE versus rejected.
+*> ---------------------------------------------------------------
+VALIDATE-RECORD.
+    SET RECORD-VALID TO TRUE
+    IF FP-ACCOUNT-NUMBER = SPACES
+        SET RECORD-INVALID TO TRUE
+    END-IF
+    IF RECORD-VALID AND FP-AMOUNT NOT NUMERIC
+        SET RECORD-INVALID TO TRUE
+    END-IF
+    IF RECORD-VALID
+        IF FP-TRANS-YEAR NOT NUMERIC
+           OR FP-TRANS-MONTH NOT NUMERIC
+           OR FP-TRANS-DAY NOT NUMERIC
+           OR FP-TRANS-MONTH < 1 OR FP-TRANS-MONTH > 12
+           OR FP-TRANS-DAY < 1 OR FP-TRANS-DAY > 31
+            SET RECORD-INVALID TO TRUE
+        END-IF
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> RECON-REPORT-PARA
+*> Writes the reconciliation findings to RECONCILE.RPT: the counts
+*> this run derived from input.dat and output.dat directly, the
+*> count FILEPROC itself reported, and any drift between them.
+*> ---------------------------------------------------------------
+RECON-REPORT-PARA.
+    MOVE 'RECONCILE RUN REPORT' TO WS-RECON-LINE
+    WRITE RECON-RECORD FROM WS-RECON-LINE
+    MOVE SPACES TO WS-RECON-LINE
+    WRITE RECON-RECORD FROM WS-RECON-LINE
+    MOVE SPACES TO WS-RECON-LINE
+    STRING 'Input records read        : ' DELIMITED BY SIZE,
+           WS-INPUT-CNT DELIMITED BY SIZE
+        INTO WS-RECON-LINE
+    WRITE RECON-RECORD FROM WS-RECON-LINE
+    MOVE SPACES TO WS-RECON-LINE
+    STRING 'Input records valid        : ' DELIMITED BY SIZE,
+           WS-VALID-CNT DELIMITED BY SIZE
+        INTO WS-RECON-LINE
+    WRITE RECON-RECORD FROM WS-RECON-LINE
+    MOVE SPACES TO WS-RECON-LINE
+    STRING 'Output records found       : ' DELIMITED BY SIZE,
+           WS-OUTPUT-CNT DELIMITED BY SIZE
+        INTO WS-RECON-LINE
+    WRITE RECON-RECORD FROM WS-RECON-LINE
+    MOVE SPACES TO WS-RECON-LINE
+    STRING 'FILEPROC reported read cnt : ' DELIMITED BY SIZE,
+           WS-RECORDED-CNT DELIMITED BY SIZE
+        INTO WS-RECON-LINE
+    WRITE RECON-RECORD FROM WS-RECON-LINE
+    MOVE SPACES TO WS-RECON-LINE
+    STRING 'Content/count drift found  : ' DELIMITED BY SIZE,
+           WS-DRIFT-CNT DELIMITED BY SIZE
+        INTO WS-RECON-LINE
+    WRITE RECON-RECORD FROM WS-RECON-LINE
+    MOVE SPACES TO WS-RECON-LINE
+    WRITE RECON-RECORD FROM WS-RECON-LINE
+    IF SUMFILE-TOO-SHORT
+        MOVE 'WARNING: SUMMARY.RPT missing or shorter than expected -' TO
+            WS-RECON-LINE
+        WRITE RECON-RECORD FROM WS-RECON-LINE
+        MOVE '         FILEPROC reported read count above is 0.' TO
+            WS-RECON-LINE
+        WRITE RECON-RECORD FROM WS-RECON-LINE
+    END-IF
+    IF WS-INPUT-CNT NOT = WS-RECORDED-CNT
+        MOVE 'WARNING: input.dat record count does not match' TO
+            WS-RECON-LINE
+        WRITE RECON-RECORD FROM WS-RECON-LINE
+        MOVE '         FILEPROC''s own reported read count.' TO
+            WS-RECON-LINE
+        WRITE RECON-RECORD FROM WS-RECON-LINE
+    END-IF
+    IF WS-VALID-CNT NOT = WS-OUTPUT-CNT
+        MOVE 'WARNING: valid input record count does not match' TO
+            WS-RECON-LINE
+        WRITE RECON-RECORD FROM WS-RECON-LINE
+        MOVE '         output.dat record count.' TO WS-RECON-LINE
+        WRITE RECON-RECORD FROM WS-RECON-LINE
+    END-IF
+    IF WS-DRIFT-CNT = 0
+        MOVE 'No content drift detected between input and output.'
+            TO WS-RECON-LINE
+        WRITE RECON-RECORD FROM WS-RECON-LINE
+    END-IF.
